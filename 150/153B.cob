@@ -1,36 +1,299 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SOLUTION.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 A        PIC 9(10)   VALUE ZEROES.
-       01 B        PIC 9(10)   VALUE ZEROES.
-       01 STR      PIC X(10).
-       01 I        PIC 9(10).
-       01 NISHINS.
-               02 NISHIN OCCURS 30 PIC 9(10).
-       01 WS-EDIT  PIC Z(0)9.
-       01 FLAG     PIC 9(1) VALUE 0.
-       01 FLAG2    PIC 9(1) VALUE 0.
-
-
-       PROCEDURE DIVISION.
-         ACCEPT STR
-         MOVE STR TO A
-         PERFORM VARYING I FROM 1 BY 1 UNTIL I > 30
-	     DIVIDE A BY 2 GIVING A REMAINDER NISHIN(I)
-	 END-PERFORM.
-         PERFORM VARYING I FROM 30 BY -1 UNTIL I <= 0
-             MOVE NISHIN(I) TO WS-EDIT
-             IF WS-EDIt = 0
-                 IF FLAG2 = 1
-                     DISPLAY WS-EDIT WITH NO ADVANCING
-                 END-IF
-             ELSE
-                 DISPLAY WS-EDIT WITH NO ADVANCING
-                 IF FLAG2 = 0 
-                     ADD 1 TO FLAG FLAG2
-                 END-IF
-             END-IF
-         END-PERFORM.
-         STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. SOLUTION.
+000030 AUTHOR. R-TANAKA.
+000040 INSTALLATION. STOCK-CONTROL-SYSTEMS.
+000050 DATE-WRITTEN. 01/06/2021.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100*   DATE       INIT  DESCRIPTION
+000110*   01/06/2021  RT   ORIGINAL CODING - DECIMAL TO BINARY
+000120*                    CONVERSION, SINGLE VALUE VIA ACCEPT/DISPLAY.
+000130*   08/09/2026  RT   CONVERTED TO A FILE-BASED BATCH RUN. READS
+000140*                    ONE DECIMAL VALUE PER RECORD FROM CONV-IN
+000150*                    AND WRITES THE MATCHING BINARY STRING TO
+000160*                    CONV-OUT, SO A FULL DAY OF CODES CAN BE
+000170*                    CONVERTED IN ONE JOB STEP.
+000180*   08/09/2026  RT   REJECT NON-NUMERIC CIR-VALUE RECORDS WITH A
+000190*                    MESSAGE INSTEAD OF LETTING THE MOVE GARBLE A.
+000200*                    ALSO SHOW "0" EXPLICITLY FOR A ZERO VALUE SO
+000210*                    IT IS NOT MISTAKEN FOR A BLANK/ABORTED RUN.
+000220*   08/09/2026  RT   ADDED CIR-MODE SWITCH SO A RECORD CAN ASK
+000230*                    FOR BASE 2, 8 OR 16 OUTPUT, REUSING THE SAME
+000240*                    DIVIDE-AND-COLLECT-REMAINDERS LOOP.
+000250*   08/09/2026  RT   ADDED CIR-SIGN SO A NEGATIVE DECIMAL FIGURE
+000260*                    CAN BE SUPPLIED. BINARY MODE NOW PRODUCES A
+000270*                    TWO'S-COMPLEMENT BIT PATTERN FOR NEGATIVE
+000280*                    VALUES; OCTAL/HEX MODE PREFIXES A SIGN.
+000290*   08/09/2026  RT   WIDENED A/CIR-VALUE TO PIC 9(18) AND NISHIN
+000300*                    TO 64 ENTRIES SO LARGER BATCH-QUANTITY
+000310*                    TOTALS NO LONGER GET THEIR HIGH-ORDER DIGITS
+000320*                    TRUNCATED ON THE WAY IN.
+000330*   08/09/2026  RT   ADDED CIR-DIRECTION SO A RECORD CAN INSTEAD
+000340*                    SUPPLY A BASE STRING TO BE REBUILT BACK INTO
+000350*                    A DECIMAL FIGURE (MULTIPLY-AND-ADD OVER THE
+000360*                    NISHIN POSITIONS), FOR AUDITING CODES THAT
+000370*                    CAME FROM ANOTHER SYSTEM.
+000380*   08/09/2026  RT   ADDED AUDIT-LOG, AN EXTEND-MODE TRAIL FILE
+000390*                    WRITTEN ONCE PER INPUT RECORD SO EVERY
+000400*                    CONVERSION CAN BE TRACED BACK TO THE RUN
+000410*                    THAT PRODUCED IT.
+000420*   08/09/2026  RT   ADDED RESTART-CTL, A ONE-RECORD CHECKPOINT
+000430*                    FILE REWRITTEN EVERY 100 INPUT RECORDS. A
+000440*                    RERUN AFTER AN ABEND SKIPS THE RECORDS
+000450*                    ALREADY REFLECTED IN THE CHECKPOINT INSTEAD
+000460*                    OF REPROCESSING THE WHOLE FILE.
+000470*   08/09/2026  RT   MOVED THE DIVIDE/COLLECT-REMAINDERS
+000480*                    CONVERSION LOGIC OUT TO A CALLED SUBROUTINE,
+000490*                    CNVRTN, SO OTHER PROGRAMS CAN PERFORM THE
+000500*                    SAME CONVERSION WITHOUT GOING THROUGH
+000510*                    CONVIN/CONVOUT. SOLUTION NOW JUST BUILDS THE
+000520*                    CNV-PARAMETERS RECORD AND CALLS CNVRTN FOR
+000530*                    EACH BATCH RECORD.
+000540*----------------------------------------------------------------
+000550
+000560 ENVIRONMENT DIVISION.
+000570 CONFIGURATION SECTION.
+000580 SOURCE-COMPUTER. IBM-370.
+000590 OBJECT-COMPUTER. IBM-370.
+000600
+000610 INPUT-OUTPUT SECTION.
+000620 FILE-CONTROL.
+000630     SELECT CONV-IN  ASSIGN TO CONVIN
+000640         ORGANIZATION IS LINE SEQUENTIAL.
+000650     SELECT CONV-OUT ASSIGN TO CONVOUT
+000660         ORGANIZATION IS LINE SEQUENTIAL.
+000670     SELECT OPTIONAL AUDIT-LOG ASSIGN TO AUDITLOG
+000680         ORGANIZATION IS LINE SEQUENTIAL
+000690         FILE STATUS IS WS-AUDIT-STATUS.
+000700     SELECT OPTIONAL RESTART-CTL ASSIGN TO RESTARTC
+000710         ORGANIZATION IS LINE SEQUENTIAL
+000720         FILE STATUS IS WS-RESTART-STATUS.
+000730
+000740 DATA DIVISION.
+000750 FILE SECTION.
+000760 FD  CONV-IN
+000770     RECORDING MODE IS F.
+000780 01  CONV-IN-RECORD.
+000790     05  CIR-DIRECTION       PIC X(01).
+000800         88  CIR-DIR-FORWARD             VALUES ' ' 'F'.
+000810         88  CIR-DIR-REVERSE             VALUE  'R'.
+000820     05  CIR-SIGN            PIC X(01).
+000830         88  CIR-SIGN-NEGATIVE           VALUE  '-'.
+000840         88  CIR-SIGN-POSITIVE           VALUES ' ' '+'.
+000850     05  CIR-MODE            PIC X(01).
+000860         88  CIR-MODE-BINARY             VALUES ' ' '2'.
+000870         88  CIR-MODE-OCTAL              VALUE  '8'.
+000880         88  CIR-MODE-HEX                VALUE  'H'.
+000890     05  CIR-VALUE-AREA.
+000900         10  CIR-DEC-VALUE       PIC X(18).
+000910         10  FILLER              PIC X(46).
+000920     05  CIR-BASE-STR REDEFINES CIR-VALUE-AREA
+000930                             PIC X(64).
+000940
+000950 FD  CONV-OUT
+000960     RECORDING MODE IS F.
+000970 01  CONV-OUT-RECORD.
+000980     05  COR-RESULT          PIC X(64).
+000990     05  COR-STATUS          PIC X(01).
+001000         88  COR-OK                      VALUE '0'.
+001010         88  COR-REJECTED                VALUE '1'.
+001020     05  COR-MESSAGE         PIC X(120).
+001030
+001040 FD  AUDIT-LOG
+001050     RECORDING MODE IS F.
+001060 01  AUDIT-RECORD.
+001070     05  AUD-DATE            PIC 9(06).
+001080     05  FILLER              PIC X(01)   VALUE SPACE.
+001090     05  AUD-TIME            PIC 9(08).
+001100     05  FILLER              PIC X(01)   VALUE SPACE.
+001110     05  AUD-DIRECTION       PIC X(01).
+001120     05  FILLER              PIC X(01)   VALUE SPACE.
+001130     05  AUD-INPUT           PIC X(64).
+001140     05  FILLER              PIC X(01)   VALUE SPACE.
+001150     05  AUD-RESULT          PIC X(64).
+001160     05  FILLER              PIC X(01)   VALUE SPACE.
+001170     05  AUD-STATUS          PIC X(01).
+001180
+001190 FD  RESTART-CTL
+001200     RECORDING MODE IS F.
+001210 01  RESTART-RECORD.
+001220     05  RST-COUNT           PIC 9(08).
+
+001230 WORKING-STORAGE SECTION.
+001240*----------------------------------------------------------------
+001250* CONVERSION REQUEST/RESPONSE AREA - PASSED TO CNVRTN BY CALL
+001260*----------------------------------------------------------------
+001270 COPY CNVREC.
+001280 01  B                   PIC 9(10)   VALUE ZEROES.
+001290 01  I                   PIC 9(10).
+001300 01  WS-EOF-SW           PIC X(01)   VALUE 'N'.
+001310     88  WS-EOF                      VALUE 'Y'.
+001320     88  WS-NOT-EOF                  VALUE 'N'.
+001330*----------------------------------------------------------------
+001340* AUDIT TRAIL WORK AREA
+001350*----------------------------------------------------------------
+001360 01  WS-RUN-DATE         PIC 9(06).
+001370 01  WS-RUN-TIME         PIC 9(08).
+001380 01  WS-AUDIT-STATUS     PIC X(02)   VALUE '00'.
+001390     88  WS-AUDIT-OK                    VALUES '00' '05'.
+001400*----------------------------------------------------------------
+001410* CHECKPOINT / RESTART WORK AREA
+001420*----------------------------------------------------------------
+001430 01  WS-RESTART-STATUS   PIC X(02)   VALUE '00'.
+001440     88  WS-RESTART-OK                  VALUES '00' '05'.
+001450 01  WS-CHECKPOINT-SIZE  PIC 9(04)   VALUE 100.
+001460 01  WS-RECORD-COUNT     PIC 9(08)   VALUE ZEROES.
+001470 01  WS-SKIP-COUNT       PIC 9(08)   VALUE ZEROES.
+001480 01  WS-CKPT-REMAINDER   PIC 9(08).
+001490
+001500 PROCEDURE DIVISION.
+001510*================================================================
+001520 0000-MAINLINE.
+001530*================================================================
+001540     PERFORM 1000-INITIALIZE
+001550     PERFORM 2000-PROCESS-RECORDS
+001560         UNTIL WS-EOF
+001570     PERFORM 9000-TERMINATE
+001580     STOP RUN.
+001590
+001600*================================================================
+001610 1000-INITIALIZE.
+001620*================================================================
+001630     PERFORM 1100-OPEN-FILES
+001640     ACCEPT WS-RUN-DATE FROM DATE
+001650     IF WS-SKIP-COUNT > 0
+001660         PERFORM 1200-SKIP-PROCESSED-RECORDS
+001670     END-IF
+001680     READ CONV-IN
+001690         AT END SET WS-EOF TO TRUE
+001700     END-READ.
+
+001710*================================================================
+001720 1100-OPEN-FILES.
+001730*================================================================
+001740     OPEN INPUT RESTART-CTL
+001750     IF NOT WS-RESTART-OK
+001760         PERFORM 9500-ABEND-RESTART
+001770     END-IF
+001780     READ RESTART-CTL
+001790         AT END     MOVE ZEROES   TO WS-SKIP-COUNT
+001800         NOT AT END MOVE RST-COUNT TO WS-SKIP-COUNT
+001810     END-READ
+001820     CLOSE RESTART-CTL
+001830     MOVE WS-SKIP-COUNT TO WS-RECORD-COUNT
+001840     OPEN INPUT  CONV-IN
+001850     IF WS-SKIP-COUNT > 0
+001860         OPEN EXTEND CONV-OUT
+001870     ELSE
+001880         OPEN OUTPUT CONV-OUT
+001890     END-IF
+001900     OPEN EXTEND AUDIT-LOG
+001910     IF NOT WS-AUDIT-OK
+001920         PERFORM 9510-ABEND-AUDIT
+001930     END-IF.
+
+001940*================================================================
+001950 1200-SKIP-PROCESSED-RECORDS.
+001960*================================================================
+001970     PERFORM VARYING I FROM 1 BY 1
+001980             UNTIL I > WS-SKIP-COUNT OR WS-EOF
+001990         READ CONV-IN
+002000             AT END SET WS-EOF TO TRUE
+002010         END-READ
+002020     END-PERFORM.
+
+002030*================================================================
+002040 2000-PROCESS-RECORDS.
+002050*================================================================
+002060     PERFORM 2010-BUILD-CNV-REQUEST
+002070     CALL 'CNVRTN' USING CNV-PARAMETERS
+002080     PERFORM 2020-MOVE-CNV-RESPONSE
+002090     WRITE CONV-OUT-RECORD
+002100     PERFORM 2700-WRITE-AUDIT-RECORD
+002110     ADD 1 TO WS-RECORD-COUNT
+002120     DIVIDE WS-RECORD-COUNT BY WS-CHECKPOINT-SIZE
+002130         GIVING B REMAINDER WS-CKPT-REMAINDER
+002140     IF WS-CKPT-REMAINDER = 0
+002150         PERFORM 2800-WRITE-CHECKPOINT
+002160     END-IF
+002170     READ CONV-IN
+002180         AT END SET WS-EOF TO TRUE
+002190     END-READ.
+
+002200*================================================================
+002210 2010-BUILD-CNV-REQUEST.
+002220*================================================================
+002230     MOVE CIR-DIRECTION  TO CNV-DIRECTION
+002240     MOVE CIR-SIGN       TO CNV-SIGN
+002250     MOVE CIR-MODE       TO CNV-MODE
+002260     MOVE CIR-VALUE-AREA TO CNV-VALUE-AREA.
+
+002270*================================================================
+002280 2020-MOVE-CNV-RESPONSE.
+002290*================================================================
+002300     MOVE CNV-RESULT     TO COR-RESULT
+002310     MOVE CNV-STATUS     TO COR-STATUS
+002320     MOVE CNV-MESSAGE    TO COR-MESSAGE.
+
+002330*================================================================
+002340 2700-WRITE-AUDIT-RECORD.
+002350*================================================================
+002360     ACCEPT WS-RUN-TIME FROM TIME
+002370     MOVE SPACES         TO AUDIT-RECORD
+002380     MOVE WS-RUN-DATE    TO AUD-DATE
+002390     MOVE WS-RUN-TIME    TO AUD-TIME
+002400     MOVE CIR-DIRECTION  TO AUD-DIRECTION
+002410     MOVE CIR-VALUE-AREA TO AUD-INPUT
+002420     MOVE COR-RESULT     TO AUD-RESULT
+002430     MOVE COR-STATUS     TO AUD-STATUS
+002440     WRITE AUDIT-RECORD
+002450     IF NOT WS-AUDIT-OK
+002460         PERFORM 9510-ABEND-AUDIT
+002470     END-IF.
+
+002480*================================================================
+002490 2800-WRITE-CHECKPOINT.
+002500*================================================================
+002510     MOVE WS-RECORD-COUNT TO RST-COUNT
+002520     OPEN OUTPUT RESTART-CTL
+002530     IF NOT WS-RESTART-OK
+002540         PERFORM 9500-ABEND-RESTART
+002550     END-IF
+002560     WRITE RESTART-RECORD
+002570     IF NOT WS-RESTART-OK
+002580         PERFORM 9500-ABEND-RESTART
+002590     END-IF
+002600     CLOSE RESTART-CTL.
+
+002610*================================================================
+002620 9000-TERMINATE.
+002630*================================================================
+002640     MOVE ZEROES TO RST-COUNT
+002650     OPEN OUTPUT RESTART-CTL
+002660     IF NOT WS-RESTART-OK
+002670         PERFORM 9500-ABEND-RESTART
+002680     END-IF
+002690     WRITE RESTART-RECORD
+002700     IF NOT WS-RESTART-OK
+002710         PERFORM 9500-ABEND-RESTART
+002720     END-IF
+002730     CLOSE RESTART-CTL
+002740     CLOSE CONV-IN
+002750     CLOSE CONV-OUT
+002760     CLOSE AUDIT-LOG.
+
+002770*================================================================
+002780 9500-ABEND-RESTART.
+002790*================================================================
+002800     DISPLAY 'RESTART-CTL I/O ERROR - STATUS ' WS-RESTART-STATUS
+002810     MOVE 16 TO RETURN-CODE
+002820     STOP RUN.
+002830
+002840*================================================================
+002850 9510-ABEND-AUDIT.
+002860*================================================================
+002870     DISPLAY 'AUDIT-LOG I/O ERROR - STATUS ' WS-AUDIT-STATUS
+002880     MOVE 16 TO RETURN-CODE
+002890     STOP RUN.
