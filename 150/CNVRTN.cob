@@ -0,0 +1,408 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. CNVRTN.
+000030 AUTHOR. R-TANAKA.
+000040 INSTALLATION. STOCK-CONTROL-SYSTEMS.
+000050 DATE-WRITTEN. 08/09/2026.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100*   DATE       INIT  DESCRIPTION
+000110*   08/09/2026  RT   ORIGINAL CODING. THE DECIMAL/BASE CONVERSION
+000120*                    LOGIC THAT USED TO LIVE INSIDE SOLUTION IS
+000130*                    MOVED HERE SO OTHER PROGRAMS CAN CALL IT
+000140*                    DIRECTLY WITHOUT ROUTING A RECORD THROUGH
+000150*                    CONVIN/CONVOUT. SOLUTION NOW CALLS THIS
+000160*                    SUBROUTINE FOR EACH BATCH RECORD INSTEAD OF
+000170*                    PERFORMING THE CONVERSION PARAGRAPHS INLINE.
+000180*----------------------------------------------------------------
+000190
+000200 ENVIRONMENT DIVISION.
+000210 CONFIGURATION SECTION.
+000220 SOURCE-COMPUTER. IBM-370.
+000230 OBJECT-COMPUTER. IBM-370.
+000240
+000250 DATA DIVISION.
+000260 WORKING-STORAGE SECTION.
+000270*----------------------------------------------------------------
+000280* CONVERSION WORK AREA
+000290*----------------------------------------------------------------
+000300 01  A                   PIC S9(18)  VALUE ZEROES.
+000310 01  STR                 PIC X(18).
+000320 01  WS-COMPRESS-STR     PIC X(18).
+000330 01  WS-COMPRESS-LEN     PIC 9(02)   VALUE ZEROES.
+000340 01  WS-NORM-START       PIC 9(02)   VALUE ZEROES.
+000350 01  I                   PIC 9(10).
+000360 01  WS-LEAD-POS         PIC 9(02)   VALUE ZEROES.
+000370 01  WS-TRAIL-POS        PIC 9(02)   VALUE ZEROES.
+000380 01  WS-EMBED-SW         PIC X(01)   VALUE 'N'.
+000390     88  WS-EMBEDDED-SPACE              VALUE 'Y'.
+000400     88  WS-NO-EMBEDDED-SPACE           VALUE 'N'.
+000410 01  WS-BIT-WIDTH        PIC 9(02)   VALUE 64.
+000420 01  WS-CARRY            PIC 9(01).
+000430 01  NISHINS.
+000440     02  NISHIN OCCURS 64 PIC 9(10).
+000450 01  WS-BASE             PIC 9(02)   VALUE 2.
+000460 01  WS-DIGIT-NUM        PIC 9(01).
+000470 01  WS-DIGIT-CHAR       PIC X(01).
+000480 01  WS-TEMP-STR         PIC X(64).
+000490 01  WS-SIGN-SW          PIC X(01)   VALUE 'N'.
+000500     88  WS-NEGATIVE                     VALUE 'Y'.
+000510     88  WS-POSITIVE                     VALUE 'N'.
+000520*----------------------------------------------------------------
+000530* REVERSE (BASE-STRING TO DECIMAL) WORK AREA
+000540*----------------------------------------------------------------
+000550 01  WS-STR-LEN          PIC 9(02)   VALUE ZEROES.
+000560 01  WS-CHAR             PIC X(01).
+000570 01  WS-DIGIT-NUM2       PIC 9(02)   VALUE ZEROES.
+000580 01  WS-RESULT-NUM       PIC 9(18)   VALUE ZEROES.
+000590 01  WS-RESULT-EDIT      PIC Z(17)9.
+000600 01  WS-TRIM-LEN         PIC 9(02).
+000610 01  WS-REVERSE-SW       PIC X(01)   VALUE 'Y'.
+000620     88  WS-VALID-REVERSE                VALUE 'Y'.
+000630     88  WS-INVALID-REVERSE              VALUE 'N'.
+000640 01  WS-OVERFLOW-SW      PIC X(01)   VALUE 'N'.
+000650     88  WS-OVERFLOW                     VALUE 'Y'.
+000660     88  WS-NO-OVERFLOW                  VALUE 'N'.
+000670*----------------------------------------------------------------
+000680* OUTPUT STRING BUILD AREA
+000690*----------------------------------------------------------------
+000700 01  OUT-STR             PIC X(64)   VALUE SPACES.
+000710 01  OUT-PTR             PIC 9(02)   VALUE ZEROES.
+000720*----------------------------------------------------------------
+000730* SWITCHES
+000740*----------------------------------------------------------------
+000750 01  FLAG                PIC 9(1)    VALUE 0.
+000760 01  FLAG2               PIC 9(1)    VALUE 0.
+000770
+000780 LINKAGE SECTION.
+000790 COPY CNVREC.
+000800
+000810 PROCEDURE DIVISION USING CNV-PARAMETERS.
+000820*================================================================
+000830 0000-MAINLINE.
+000840*================================================================
+000850     MOVE SPACES TO CNV-MESSAGE
+000860     SET CNV-OK TO TRUE
+000870     PERFORM 1000-SET-BASE
+000880     IF CNV-DIR-REVERSE
+000890         PERFORM 2500-PROCESS-REVERSE
+000900     ELSE
+000910         PERFORM 2000-PROCESS-FORWARD
+000920     END-IF
+000930     GOBACK.
+000940
+000950*================================================================
+000960 1000-SET-BASE.
+000970*================================================================
+000980     EVALUATE TRUE
+000990         WHEN CNV-MODE-OCTAL
+001000             MOVE 8  TO WS-BASE
+001010         WHEN CNV-MODE-HEX
+001020             MOVE 16 TO WS-BASE
+001030         WHEN OTHER
+001040             MOVE 2  TO WS-BASE
+001050     END-EVALUATE.
+001060
+001070*================================================================
+001080 2000-PROCESS-FORWARD.
+001090*================================================================
+001100     MOVE CNV-DEC-VALUE TO STR
+001110     PERFORM 2050-NORMALIZE-DEC-VALUE
+001120     IF STR IS NUMERIC
+001130         IF CNV-SIGN-NEGATIVE
+001140             SET WS-NEGATIVE TO TRUE
+001150         ELSE
+001160             SET WS-POSITIVE TO TRUE
+001170         END-IF
+001180         PERFORM 3000-CONVERT-ONE-VALUE
+001190     ELSE
+001200         PERFORM 2100-REJECT-NON-NUMERIC
+001210     END-IF.
+001220
+001230*================================================================
+001240 2050-NORMALIZE-DEC-VALUE.
+001250*================================================================
+001260*    TRIMS LEADING/TRAILING BLANK PADDING AROUND A SINGLE
+001270*    CONTIGUOUS RUN OF CHARACTERS AND RIGHT-JUSTIFIES/ZERO-FILLS
+001280*    IT. A BLANK FOUND BETWEEN TWO NON-BLANK CHARACTERS IS AN
+001290*    EMBEDDED BLANK, NOT PADDING - STR IS LEFT UNCHANGED SO THE
+001300*    SUBSEQUENT IS NUMERIC TEST FAILS AND THE VALUE IS REJECTED.
+001310     SET WS-NO-EMBEDDED-SPACE TO TRUE
+001320     MOVE 19 TO WS-LEAD-POS
+001330     PERFORM VARYING I FROM 1 BY 1
+001340             UNTIL I > 18 OR STR(I:1) NOT = SPACE
+001350     END-PERFORM
+001360     IF I < 19
+001370         MOVE I TO WS-LEAD-POS
+001380         PERFORM VARYING I FROM 18 BY -1
+001390                 UNTIL I < 1 OR STR(I:1) NOT = SPACE
+001400         END-PERFORM
+001410         MOVE I TO WS-TRAIL-POS
+001420         PERFORM VARYING I FROM WS-LEAD-POS BY 1
+001430                 UNTIL I > WS-TRAIL-POS
+001440             IF STR(I:1) = SPACE
+001450                 SET WS-EMBEDDED-SPACE TO TRUE
+001460             END-IF
+001470         END-PERFORM
+001480         IF WS-NO-EMBEDDED-SPACE
+001490             COMPUTE WS-COMPRESS-LEN =
+001500                 WS-TRAIL-POS - WS-LEAD-POS + 1
+001510             IF WS-COMPRESS-LEN < 18
+001520                 MOVE STR(WS-LEAD-POS:WS-COMPRESS-LEN)
+001530                     TO WS-COMPRESS-STR(1:WS-COMPRESS-LEN)
+001540                 COMPUTE WS-NORM-START = 19 - WS-COMPRESS-LEN
+001550                 MOVE ZEROES TO STR
+001560                 MOVE WS-COMPRESS-STR(1:WS-COMPRESS-LEN)
+001570                     TO STR(WS-NORM-START:WS-COMPRESS-LEN)
+001580             END-IF
+001590         END-IF
+001600     END-IF.
+001610
+001620*================================================================
+001630 2100-REJECT-NON-NUMERIC.
+001640*================================================================
+001650     SET CNV-REJECTED TO TRUE
+001660     MOVE SPACES TO CNV-RESULT
+001670     STRING 'INVALID NUMERIC INPUT - VALUE REJECTED: '
+001680            CNV-DEC-VALUE
+001690         DELIMITED BY SIZE INTO CNV-MESSAGE
+001700     END-STRING.
+001710
+001720*================================================================
+001730 2500-PROCESS-REVERSE.
+001740*================================================================
+001750     PERFORM 2550-VALIDATE-REVERSE-STRING
+001760     IF WS-VALID-REVERSE
+001770         PERFORM 3500-CONVERT-REVERSE
+001780         IF WS-OVERFLOW
+001790             PERFORM 2650-REJECT-REVERSE-OVERFLOW
+001800         END-IF
+001810     ELSE
+001820         PERFORM 2600-REJECT-INVALID-BASE-STRING
+001830     END-IF.
+001840
+001850*================================================================
+001860 2550-VALIDATE-REVERSE-STRING.
+001870*================================================================
+001880     SET WS-VALID-REVERSE TO TRUE
+001890     PERFORM VARYING I FROM 1 BY 1
+001900             UNTIL I > 64 OR CNV-BASE-STR(I:1) = SPACE
+001910     END-PERFORM
+001920     COMPUTE WS-STR-LEN = I - 1
+001930     IF WS-STR-LEN = 0
+001940         SET WS-INVALID-REVERSE TO TRUE
+001950     ELSE
+001960         PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-STR-LEN
+001970             PERFORM 2560-VALIDATE-ONE-CHAR
+001980         END-PERFORM
+001990     END-IF.
+002000
+002010*================================================================
+002020 2560-VALIDATE-ONE-CHAR.
+002030*================================================================
+002040     MOVE CNV-BASE-STR(I:1) TO WS-CHAR
+002050     EVALUATE WS-CHAR
+002060         WHEN '0' MOVE  0 TO WS-DIGIT-NUM2
+002070         WHEN '1' MOVE  1 TO WS-DIGIT-NUM2
+002080         WHEN '2' MOVE  2 TO WS-DIGIT-NUM2
+002090         WHEN '3' MOVE  3 TO WS-DIGIT-NUM2
+002100         WHEN '4' MOVE  4 TO WS-DIGIT-NUM2
+002110         WHEN '5' MOVE  5 TO WS-DIGIT-NUM2
+002120         WHEN '6' MOVE  6 TO WS-DIGIT-NUM2
+002130         WHEN '7' MOVE  7 TO WS-DIGIT-NUM2
+002140         WHEN '8' MOVE  8 TO WS-DIGIT-NUM2
+002150         WHEN '9' MOVE  9 TO WS-DIGIT-NUM2
+002160         WHEN 'A' MOVE 10 TO WS-DIGIT-NUM2
+002170         WHEN 'B' MOVE 11 TO WS-DIGIT-NUM2
+002180         WHEN 'C' MOVE 12 TO WS-DIGIT-NUM2
+002190         WHEN 'D' MOVE 13 TO WS-DIGIT-NUM2
+002200         WHEN 'E' MOVE 14 TO WS-DIGIT-NUM2
+002210         WHEN 'F' MOVE 15 TO WS-DIGIT-NUM2
+002220         WHEN OTHER
+002230             SET WS-INVALID-REVERSE TO TRUE
+002240             MOVE 0 TO WS-DIGIT-NUM2
+002250     END-EVALUATE
+002260     IF WS-DIGIT-NUM2 NOT < WS-BASE
+002270         SET WS-INVALID-REVERSE TO TRUE
+002280     END-IF
+002290     MOVE WS-DIGIT-NUM2 TO NISHIN(I).
+002300
+002310*================================================================
+002320 2600-REJECT-INVALID-BASE-STRING.
+002330*================================================================
+002340     SET CNV-REJECTED TO TRUE
+002350     MOVE SPACES TO CNV-RESULT
+002360     STRING 'INVALID BASE STRING - VALUE REJECTED: '
+002370            CNV-BASE-STR
+002380         DELIMITED BY SIZE INTO CNV-MESSAGE
+002390     END-STRING.
+002400
+002410*================================================================
+002420 2650-REJECT-REVERSE-OVERFLOW.
+002430*================================================================
+002440     SET CNV-REJECTED TO TRUE
+002450     MOVE SPACES TO CNV-RESULT
+002460     STRING 'BASE STRING TOO LARGE TO CONVERT - VALUE REJECTED: '
+002470            CNV-BASE-STR
+002480         DELIMITED BY SIZE INTO CNV-MESSAGE
+002490     END-STRING.
+002500*================================================================
+002510 3000-CONVERT-ONE-VALUE.
+002520*================================================================
+002530     MOVE STR TO A
+002540     MOVE SPACES TO OUT-STR
+002550     MOVE ZEROES TO OUT-PTR FLAG FLAG2
+002560     IF A = 0
+002570         ADD 1 TO OUT-PTR
+002580         MOVE '0' TO OUT-STR(OUT-PTR:1)
+002590     ELSE
+002600         PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-BIT-WIDTH
+002610             DIVIDE A BY WS-BASE GIVING A REMAINDER NISHIN(I)
+002620         END-PERFORM
+002630         IF WS-NEGATIVE AND WS-BASE = 2
+002640             PERFORM 3200-APPLY-TWOS-COMPLEMENT
+002650             PERFORM 3210-BUILD-FULL-WIDTH-STRING
+002660         ELSE
+002670             PERFORM 3220-BUILD-TRIMMED-STRING
+002680             IF WS-NEGATIVE AND FLAG NOT = 0
+002690                 PERFORM 3230-PREFIX-SIGN
+002700             END-IF
+002710         END-IF
+002720     END-IF
+002730     MOVE OUT-STR TO CNV-RESULT.
+002740
+002750*================================================================
+002760 3100-APPEND-DIGIT.
+002770*================================================================
+002780     PERFORM 3150-SET-DIGIT-CHAR
+002790     ADD 1 TO OUT-PTR
+002800     MOVE WS-DIGIT-CHAR TO OUT-STR(OUT-PTR:1).
+002810
+002820*================================================================
+002830 3150-SET-DIGIT-CHAR.
+002840*================================================================
+002850     EVALUATE NISHIN(I)
+002860         WHEN 10  MOVE 'A' TO WS-DIGIT-CHAR
+002870         WHEN 11  MOVE 'B' TO WS-DIGIT-CHAR
+002880         WHEN 12  MOVE 'C' TO WS-DIGIT-CHAR
+002890         WHEN 13  MOVE 'D' TO WS-DIGIT-CHAR
+002900         WHEN 14  MOVE 'E' TO WS-DIGIT-CHAR
+002910         WHEN 15  MOVE 'F' TO WS-DIGIT-CHAR
+002920         WHEN OTHER
+002930             MOVE NISHIN(I) TO WS-DIGIT-NUM
+002940             MOVE WS-DIGIT-NUM TO WS-DIGIT-CHAR
+002950     END-EVALUATE.
+002960
+002970*================================================================
+002980 3200-APPLY-TWOS-COMPLEMENT.
+002990*================================================================
+003000     PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-BIT-WIDTH
+003010         IF NISHIN(I) = 0
+003020             MOVE 1 TO NISHIN(I)
+003030         ELSE
+003040             MOVE 0 TO NISHIN(I)
+003050         END-IF
+003060     END-PERFORM
+003070     MOVE 1 TO WS-CARRY
+003080     PERFORM VARYING I FROM 1 BY 1
+003090             UNTIL I > WS-BIT-WIDTH OR WS-CARRY = 0
+003100         IF NISHIN(I) = 1
+003110             MOVE 0 TO NISHIN(I)
+003120         ELSE
+003130             MOVE 1 TO NISHIN(I)
+003140             MOVE 0 TO WS-CARRY
+003150         END-IF
+003160     END-PERFORM.
+003170
+003180*================================================================
+003190 3210-BUILD-FULL-WIDTH-STRING.
+003200*================================================================
+003210     PERFORM VARYING I FROM WS-BIT-WIDTH BY -1 UNTIL I <= 0
+003220         PERFORM 3100-APPEND-DIGIT
+003230     END-PERFORM.
+003240
+003250*================================================================
+003260 3220-BUILD-TRIMMED-STRING.
+003270*================================================================
+003280     PERFORM VARYING I FROM WS-BIT-WIDTH BY -1 UNTIL I <= 0
+003290         IF NISHIN(I) = 0
+003300             IF FLAG2 = 1
+003310                 PERFORM 3100-APPEND-DIGIT
+003320             END-IF
+003330         ELSE
+003340             PERFORM 3100-APPEND-DIGIT
+003350             IF FLAG2 = 0
+003360                 ADD 1 TO FLAG FLAG2
+003370             END-IF
+003380         END-IF
+003390     END-PERFORM
+003400     IF FLAG2 = 0
+003410         ADD 1 TO OUT-PTR
+003420         MOVE '0' TO OUT-STR(OUT-PTR:1)
+003430     END-IF.
+003440
+003450*================================================================
+003460 3230-PREFIX-SIGN.
+003470*================================================================
+003480     MOVE OUT-STR TO WS-TEMP-STR
+003490     MOVE SPACES TO OUT-STR
+003500     STRING '-' DELIMITED BY SIZE
+003510            WS-TEMP-STR DELIMITED BY SIZE
+003520         INTO OUT-STR
+003530     END-STRING.
+003540
+003550*================================================================
+003560 3500-CONVERT-REVERSE.
+003570*================================================================
+003580     SET WS-NO-OVERFLOW TO TRUE
+003590     IF CNV-SIGN-NEGATIVE AND WS-BASE = 2
+003600         PERFORM 3550-DECODE-TWOS-COMPLEMENT
+003610     END-IF
+003620     MOVE ZEROES TO A
+003630     PERFORM VARYING I FROM 1 BY 1
+003640             UNTIL I > WS-STR-LEN OR WS-OVERFLOW
+003650         COMPUTE A = A * WS-BASE + NISHIN(I)
+003660             ON SIZE ERROR
+003670                 SET WS-OVERFLOW TO TRUE
+003680         END-COMPUTE
+003690     END-PERFORM
+003700     IF WS-NO-OVERFLOW
+003710         MOVE A TO WS-RESULT-NUM
+003720         MOVE WS-RESULT-NUM TO WS-RESULT-EDIT
+003730         PERFORM VARYING I FROM 1 BY 1
+003740                 UNTIL I > 18 OR WS-RESULT-EDIT(I:1) NOT = SPACE
+003750         END-PERFORM
+003760         COMPUTE WS-TRIM-LEN = 19 - I
+003770         MOVE SPACES TO CNV-RESULT
+003780         IF CNV-SIGN-NEGATIVE AND A NOT = 0
+003790             STRING '-' DELIMITED BY SIZE
+003800                    WS-RESULT-EDIT(I:WS-TRIM-LEN)
+003810                        DELIMITED BY SIZE
+003820                 INTO CNV-RESULT
+003830             END-STRING
+003840         ELSE
+003850             MOVE WS-RESULT-EDIT(I:WS-TRIM-LEN) TO CNV-RESULT
+003860         END-IF
+003870     END-IF.
+003880
+003890*================================================================
+003900 3550-DECODE-TWOS-COMPLEMENT.
+003910*================================================================
+003920     PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-STR-LEN
+003930         IF NISHIN(I) = 0
+003940             MOVE 1 TO NISHIN(I)
+003950         ELSE
+003960             MOVE 0 TO NISHIN(I)
+003970         END-IF
+003980     END-PERFORM
+003990     MOVE 1 TO WS-CARRY
+004000     PERFORM VARYING I FROM WS-STR-LEN BY -1
+004010             UNTIL I < 1 OR WS-CARRY = 0
+004020         IF NISHIN(I) = 1
+004030             MOVE 0 TO NISHIN(I)
+004040         ELSE
+004050             MOVE 1 TO NISHIN(I)
+004060             MOVE 0 TO WS-CARRY
+004070         END-IF
+004080     END-PERFORM.
