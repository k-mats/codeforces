@@ -0,0 +1,30 @@
+000010*----------------------------------------------------------------
+000020* CNVREC.CPY
+000030*----------------------------------------------------------------
+000040* PARAMETER RECORD SHARED BETWEEN SOLUTION AND THE CNVRTN
+000050* CONVERSION SUBROUTINE. THE CALLER BUILDS THE REQUEST FIELDS
+000060* (CNV-DIRECTION, CNV-SIGN, CNV-MODE, CNV-VALUE-AREA), CALLS
+000070* CNVRTN, AND READS BACK THE RESPONSE FIELDS (CNV-RESULT,
+000080* CNV-STATUS, CNV-MESSAGE).
+000090*----------------------------------------------------------------
+000100 01  CNV-PARAMETERS.
+000110     05  CNV-DIRECTION       PIC X(01).
+000120         88  CNV-DIR-FORWARD             VALUES ' ' 'F'.
+000130         88  CNV-DIR-REVERSE             VALUE  'R'.
+000140     05  CNV-SIGN            PIC X(01).
+000150         88  CNV-SIGN-NEGATIVE           VALUE  '-'.
+000160         88  CNV-SIGN-POSITIVE           VALUES ' ' '+'.
+000170     05  CNV-MODE            PIC X(01).
+000180         88  CNV-MODE-BINARY             VALUES ' ' '2'.
+000190         88  CNV-MODE-OCTAL              VALUE  '8'.
+000200         88  CNV-MODE-HEX                VALUE  'H'.
+000210     05  CNV-VALUE-AREA.
+000220         10  CNV-DEC-VALUE       PIC X(18).
+000230         10  FILLER              PIC X(46).
+000240     05  CNV-BASE-STR REDEFINES CNV-VALUE-AREA
+000250                             PIC X(64).
+000260     05  CNV-RESULT          PIC X(64).
+000270     05  CNV-STATUS          PIC X(01).
+000280         88  CNV-OK                      VALUE '0'.
+000290         88  CNV-REJECTED                VALUE '1'.
+000300     05  CNV-MESSAGE         PIC X(120).
